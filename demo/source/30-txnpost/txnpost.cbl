@@ -0,0 +1,260 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TXNPOST.
+       AUTHOR. VSAM WORKFLOW SYSTEM.
+       DATE-WRITTEN. TODAY.
+
+      *****************************************************************
+      *  TXNPOST - DAILY TRANSACTION POSTING
+      *  READS A DAILY ACTIVITY INPUT FILE, VALIDATES FROM-ACCOUNT
+      *  AGAINST ACCOUNT-FILE, ASSIGNS THE NEXT TXN-ID, WRITES THE
+      *  NEW TRANSACTION-FILE RECORD AND UPDATES CUST-ACCT-BALANCE ON
+      *  THE MATCHING ACCOUNT-FILE RECORD IN THE SAME RUN.  ACTIVITY
+      *  FOR AN UNKNOWN ACCOUNT IS REJECTED AND LOGGED, NOT POSTED.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO CUSTFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-KEY
+               FILE STATUS IS ACCT-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO TXNDATA
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TXN-ID
+               FILE STATUS IS TXN-FILE-STATUS.
+
+           SELECT ACTIVITY-FILE ASSIGN TO TXNACTV
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS ACTV-STATUS.
+
+           SELECT POST-REPORT ASSIGN TO TXNPRPT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE
+           RECORD CONTAINS 200 CHARACTERS.
+       COPY CUSTCOPY.
+
+       FD  TRANSACTION-FILE
+           RECORD CONTAINS 200 CHARACTERS.
+       COPY TXNCOPY.
+
+       FD  ACTIVITY-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       COPY TXNCARD.
+
+       FD  POST-REPORT.
+       01  POST-REPORT-RECORD          PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS-CODES.
+           05  ACCT-STATUS             PIC XX.
+           05  TXN-FILE-STATUS         PIC XX.
+           05  ACTV-STATUS             PIC XX.
+           05  RPT-STATUS              PIC XX.
+
+       01  COUNTERS.
+           05  POST-COUNT              PIC 9(6) VALUE 0.
+           05  REJECT-COUNT            PIC 9(6) VALUE 0.
+
+       01  ACCOUNT-FOUND-SW            PIC X(01) VALUE 'N'.
+           88  ACCOUNT-FOUND                     VALUE 'Y'.
+           88  ACCOUNT-NOT-FOUND                 VALUE 'N'.
+
+      *****************************************************************
+      *  TXN-ID-WORK - NEXT TXN-ID IS ASSIGNED BY FINDING THE HIGHEST
+      *  SEQUENCE NUMBER ALREADY ON TRANSACTION-FILE (READ ASCENDING
+      *  BY KEY, SO THE LAST RECORD READ HOLDS THE HIGHEST ONE) AND
+      *  ADDING ONE.
+      *****************************************************************
+       01  TXN-ID-WORK.
+           05  TIW-SEQ-NUM             PIC 9(9) VALUE 0.
+           05  TIW-NEW-ID.
+               10  FILLER              PIC X(3) VALUE 'TXN'.
+               10  TIW-SEQ-DISPLAY     PIC 9(9).
+
+       01  DISPLAY-FIELDS.
+           05  DISP-AMOUNT             PIC Z,ZZZ,Z99.99-.
+
+       01  POST-MESSAGE                PIC X(35) VALUE SPACES.
+       01  LOG-TXN-ID                  PIC X(12) VALUE SPACES.
+
+       01  REPORT-LINES.
+           05  POST-HEADER.
+               10  FILLER              PIC X(40) VALUE SPACES.
+               10  FILLER              PIC X(30)
+                   VALUE 'DAILY TRANSACTION POSTING RPT'.
+               10  FILLER              PIC X(62) VALUE SPACES.
+
+           05  POST-COL-HEADER.
+               10  FILLER              PIC X(12) VALUE 'TXN ID'.
+               10  FILLER              PIC X(3)  VALUE SPACES.
+               10  FILLER              PIC X(10) VALUE 'ACCOUNT ID'.
+               10  FILLER              PIC X(5)  VALUE SPACES.
+               10  FILLER              PIC X(15) VALUE 'AMOUNT'.
+               10  FILLER              PIC X(5)  VALUE SPACES.
+               10  FILLER              PIC X(35) VALUE 'RESULT'.
+               10  FILLER              PIC X(47) VALUE SPACES.
+
+           05  POST-DETAIL.
+               10  PD-TXN-ID           PIC X(12).
+               10  FILLER              PIC X(3)  VALUE SPACES.
+               10  PD-ACCT-ID          PIC X(10).
+               10  FILLER              PIC X(5)  VALUE SPACES.
+               10  PD-AMOUNT           PIC X(15).
+               10  FILLER              PIC X(5)  VALUE SPACES.
+               10  PD-MESSAGE          PIC X(35).
+               10  FILLER              PIC X(47) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESSING.
+           PERFORM INITIALIZATION
+           PERFORM ASSIGN-STARTING-TXN-SEQUENCE
+           PERFORM PROCESS-ACTIVITY-RECORDS
+           PERFORM TERMINATION
+           STOP RUN.
+
+       INITIALIZATION.
+           OPEN I-O ACCOUNT-FILE
+           OPEN I-O TRANSACTION-FILE
+           OPEN INPUT ACTIVITY-FILE
+           OPEN OUTPUT POST-REPORT
+
+           IF ACCT-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING ACCOUNT FILE: ' ACCT-STATUS
+              STOP RUN
+           END-IF
+
+           IF TXN-FILE-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING TRANSACTION FILE: ' TXN-FILE-STATUS
+              STOP RUN
+           END-IF
+
+           IF ACTV-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING ACTIVITY FILE: ' ACTV-STATUS
+              STOP RUN
+           END-IF
+
+           IF RPT-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING POST REPORT: ' RPT-STATUS
+              STOP RUN
+           END-IF
+
+           MOVE POST-HEADER TO POST-REPORT-RECORD
+           WRITE POST-REPORT-RECORD
+           MOVE SPACES TO POST-REPORT-RECORD
+           WRITE POST-REPORT-RECORD
+           MOVE POST-COL-HEADER TO POST-REPORT-RECORD
+           WRITE POST-REPORT-RECORD.
+
+      *****************************************************************
+      *  ASSIGN-STARTING-TXN-SEQUENCE - SCAN TRANSACTION-FILE ONCE TO
+      *  FIND THE HIGHEST EXISTING TXN-ID SEQUENCE NUMBER, THEN
+      *  REPOSITION THE FILE SO WRITE CAN START ADDING NEW RECORDS.
+      *****************************************************************
+       ASSIGN-STARTING-TXN-SEQUENCE.
+           PERFORM READ-TRANSACTION
+           PERFORM UNTIL TXN-FILE-STATUS = '10'
+               MOVE TXN-ID (4:9) TO TIW-SEQ-NUM
+               PERFORM READ-TRANSACTION
+           END-PERFORM.
+
+       PROCESS-ACTIVITY-RECORDS.
+           PERFORM READ-ACTIVITY-RECORD
+           PERFORM UNTIL ACTV-STATUS = '10'
+               PERFORM PROCESS-ONE-ACTIVITY-RECORD
+               PERFORM READ-ACTIVITY-RECORD
+           END-PERFORM.
+
+       READ-TRANSACTION.
+           READ TRANSACTION-FILE NEXT RECORD
+           IF TXN-FILE-STATUS NOT = '00' AND TXN-FILE-STATUS NOT = '10'
+              DISPLAY 'ERROR READING TRANSACTION FILE: '
+                  TXN-FILE-STATUS
+           END-IF.
+
+       READ-ACTIVITY-RECORD.
+           READ ACTIVITY-FILE
+           IF ACTV-STATUS NOT = '00' AND ACTV-STATUS NOT = '10'
+              DISPLAY 'ERROR READING ACTIVITY FILE: ' ACTV-STATUS
+           END-IF.
+
+      *****************************************************************
+      *  PROCESS-ONE-ACTIVITY-RECORD - VALIDATE TAR-FROM-ACCOUNT
+      *  AGAINST ACCOUNT-FILE BEFORE POSTING.  UNKNOWN ACCOUNTS ARE
+      *  REJECTED AND LOGGED, NOT POSTED.
+      *****************************************************************
+       PROCESS-ONE-ACTIVITY-RECORD.
+           MOVE TAR-FROM-ACCOUNT TO CUST-KEY
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   SET ACCOUNT-NOT-FOUND TO TRUE
+               NOT INVALID KEY
+                   SET ACCOUNT-FOUND TO TRUE
+           END-READ
+
+           IF ACCOUNT-NOT-FOUND
+              MOVE 'UNKNOWN ACCOUNT - TXN REJECTED' TO POST-MESSAGE
+              PERFORM REJECT-ACTIVITY-RECORD
+           ELSE
+              PERFORM POST-TRANSACTION
+           END-IF.
+
+       POST-TRANSACTION.
+           ADD 1 TO TIW-SEQ-NUM
+           MOVE TIW-SEQ-NUM TO TIW-SEQ-DISPLAY
+           MOVE TIW-NEW-ID TO TXN-ID
+           MOVE TAR-FROM-ACCOUNT TO FROM-ACCOUNT
+           MOVE TAR-TXN-TYPE TO TXN-TYPE
+           MOVE TAR-TXN-AMOUNT TO TXN-AMOUNT
+           MOVE TAR-TXN-DATE TO TXN-DATE
+           MOVE TAR-TXN-DESCRIPTION TO TXN-DESCRIPTION
+           WRITE TRANSACTION-RECORD
+
+           IF TXN-FILE-STATUS NOT = '00'
+              MOVE 'TXN WRITE FAILED - NOT POSTED' TO POST-MESSAGE
+              PERFORM REJECT-ACTIVITY-RECORD
+           ELSE
+              ADD TAR-TXN-AMOUNT TO CUST-ACCT-BALANCE
+              MOVE TAR-TXN-DATE TO CUST-LAST-UPDATE
+              REWRITE CUSTOMER-RECORD
+              MOVE TXN-ID TO LOG-TXN-ID
+              IF ACCT-STATUS = '00'
+                 ADD 1 TO POST-COUNT
+                 MOVE 'TRANSACTION POSTED' TO POST-MESSAGE
+                 PERFORM LOG-POST-RESULT
+              ELSE
+                 MOVE 'BALANCE UPDATE FAILED' TO POST-MESSAGE
+                 PERFORM LOG-POST-RESULT
+              END-IF
+           END-IF.
+
+       REJECT-ACTIVITY-RECORD.
+           ADD 1 TO REJECT-COUNT
+           MOVE SPACES TO LOG-TXN-ID
+           PERFORM LOG-POST-RESULT.
+
+       LOG-POST-RESULT.
+           MOVE LOG-TXN-ID TO PD-TXN-ID
+           MOVE TAR-FROM-ACCOUNT TO PD-ACCT-ID
+           MOVE TAR-TXN-AMOUNT TO DISP-AMOUNT
+           MOVE DISP-AMOUNT TO PD-AMOUNT
+           MOVE POST-MESSAGE TO PD-MESSAGE
+           MOVE POST-DETAIL TO POST-REPORT-RECORD
+           WRITE POST-REPORT-RECORD.
+
+       TERMINATION.
+           DISPLAY 'TRANSACTIONS POSTED: ' POST-COUNT
+           DISPLAY 'TRANSACTIONS REJECTED: ' REJECT-COUNT
+
+           CLOSE ACCOUNT-FILE
+           CLOSE TRANSACTION-FILE
+           CLOSE ACTIVITY-FILE
+           CLOSE POST-REPORT.
