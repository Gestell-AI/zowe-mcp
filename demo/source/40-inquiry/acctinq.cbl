@@ -0,0 +1,248 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTINQ.
+       AUTHOR. VSAM WORKFLOW SYSTEM.
+       DATE-WRITTEN. TODAY.
+
+      *****************************************************************
+      *  ACCTINQ - ONLINE ACCOUNT INQUIRY (CICS PSEUDO-CONVERSATIONAL)
+      *  OPERATOR KEYS AN ACCOUNT ID ON MAP ACCTMAPI; THE PROGRAM
+      *  READS CUSTFILE BY CUST-KEY AND BROWSES TXNACCT - THE
+      *  ALTERNATE-INDEX PATH OVER TRANSACTION-FILE (TXNDATA) KEYED ON
+      *  FROM-ACCOUNT, DEFINED BY IDCAMS ALONGSIDE THE BASE CLUSTER -
+      *  FOR UP TO TXN-DISPLAY-MAX RECENT TRANSACTIONS AGAINST THAT
+      *  ACCOUNT.  TASK STATE (THE LAST ACCOUNT INQUIRED ON) IS CARRIED
+      *  ACROSS PSEUDO-CONVERSATIONAL SCREENS IN A DFHCOMMAREA SO NO
+      *  TASK HOLDS ITS TERMINAL WHILE WAITING ON OPERATOR INPUT.
+      *
+      *  EVERY CICS COMMAND BELOW CHECKS ITS OWN RESP RATHER THAN
+      *  RELYING ON HANDLE CONDITION - HANDLE CONDITION BRANCHES VIA
+      *  AN IMPLICIT GO TO, WHICH CAN LAND IN THE MIDDLE OF A NESTED
+      *  PERFORM (E.G. THE BROWSE LOOP BELOW) AND SKIP THE EXEC CICS
+      *  RETURN/ENDBR THAT SHOULD FOLLOW.  INLINE RESP CHECKS KEEP
+      *  CONTROL FLOW STRUCTURED, AS THE REST OF THIS SYSTEM DOES.
+      *****************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY CUSTCOPY.
+       COPY TXNCOPY.
+       COPY ACCTMAP.
+       COPY DFHAID.
+       COPY DFHBMSCA.
+
+       01  WS-COMMAREA.
+           05  WS-LAST-CUST-KEY        PIC X(10) VALUE SPACES.
+
+       01  WS-RESP                     PIC S9(08) COMP VALUE 0.
+
+       01  BROWSE-SWITCHES.
+           05  BROWSE-DONE-SW          PIC X(01) VALUE 'N'.
+               88  BROWSE-DONE                   VALUE 'Y'.
+               88  BROWSE-NOT-DONE                VALUE 'N'.
+           05  MAP-RECEIVE-SW          PIC X(01) VALUE 'N'.
+               88  MAP-RECEIVE-OK                VALUE 'Y'.
+               88  MAP-RECEIVE-FAILED             VALUE 'N'.
+           05  SESSION-CONTROL-SW      PIC X(01) VALUE 'N'.
+               88  SESSION-ENDING                VALUE 'Y'.
+               88  CONTINUE-SESSION              VALUE 'N'.
+
+       01  DISPLAY-FIELDS.
+           05  DISP-BALANCE            PIC Z,ZZZ,ZZ9.99-.
+           05  DISP-AMOUNT             PIC Z,ZZZ,Z99.99-.
+
+       01  TXN-DISPLAY-CONTROL.
+           05  TXN-DISPLAY-COUNT       PIC 9(02) VALUE 0.
+           05  TXN-DISPLAY-MAX         PIC 9(02) VALUE 5.
+
+       01  TXN-LINE-WORK               PIC X(79).
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05  LK-LAST-CUST-KEY        PIC X(10).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESSING.
+           IF EIBCALEN = 0
+              PERFORM SEND-INITIAL-MAP
+           ELSE
+              MOVE DFHCOMMAREA TO WS-COMMAREA
+              PERFORM RECEIVE-INQUIRY-MAP
+              IF MAP-RECEIVE-OK
+                 EVALUATE EIBAID
+                     WHEN DFHENTER
+                         PERFORM PROCESS-INQUIRY
+                     WHEN DFHPF3
+                         PERFORM END-SESSION
+                     WHEN OTHER
+                         PERFORM SEND-INITIAL-MAP
+                 END-EVALUATE
+              ELSE
+                 PERFORM SEND-INITIAL-MAP
+              END-IF
+           END-IF
+
+           IF SESSION-ENDING
+              EXEC CICS RETURN END-EXEC
+           ELSE
+              EXEC CICS RETURN TRANSID('ACIQ')
+                   COMMAREA(WS-COMMAREA)
+                   LENGTH(LENGTH OF WS-COMMAREA)
+              END-EXEC
+           END-IF.
+
+      *****************************************************************
+      *  SEND-INITIAL-MAP - FIRST SCREEN OF A NEW TASK, OR WHATEVER
+      *  THE OPERATOR SEES AFTER AN UNRECOGNIZED AID KEY OR A FAILED
+      *  RECEIVE.
+      *****************************************************************
+       SEND-INITIAL-MAP.
+           MOVE SPACES TO ACCTMAPO
+           MOVE SPACES TO MSGO
+           EXEC CICS SEND MAP('ACCTMAP') MAPSET('ACCTMAP')
+                ERASE
+           END-EXEC.
+
+      *****************************************************************
+      *  RECEIVE-INQUIRY-MAP - PICK UP THE ACCOUNT ID THE OPERATOR
+      *  KEYED.  MAP-RECEIVE-FAILED (E.G. MAPFAIL BECAUSE THE OPERATOR
+      *  HIT ENTER WITHOUT CHANGING ANYTHING) SENDS THEM BACK TO THE
+      *  INITIAL SCREEN INSTEAD OF PROCESSING A STALE/EMPTY INQUIRY.
+      *****************************************************************
+       RECEIVE-INQUIRY-MAP.
+           EXEC CICS RECEIVE MAP('ACCTMAP') MAPSET('ACCTMAP')
+                INTO(ACCTMAPI)
+                RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP = DFHRESP(NORMAL)
+              SET MAP-RECEIVE-OK TO TRUE
+           ELSE
+              SET MAP-RECEIVE-FAILED TO TRUE
+           END-IF.
+
+      *****************************************************************
+      *  PROCESS-INQUIRY - LOOK UP THE ACCOUNT AND, IF FOUND, BROWSE
+      *  ITS RECENT TRANSACTIONS BEFORE SENDING THE RESULT BACK.
+      *****************************************************************
+       PROCESS-INQUIRY.
+           MOVE CUSTIDI TO CUST-KEY
+
+           EXEC CICS READ DATASET('CUSTFILE')
+                INTO(CUSTOMER-RECORD)
+                RIDFLD(CUST-KEY)
+                KEYLENGTH(10)
+                RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP = DFHRESP(NORMAL)
+              MOVE CUST-KEY TO WS-LAST-CUST-KEY
+              PERFORM FORMAT-ACCOUNT-DISPLAY
+              PERFORM BROWSE-ACCOUNT-TRANSACTIONS
+           ELSE
+              MOVE SPACES TO ACCTMAPO
+              MOVE 'ACCOUNT NOT ON FILE' TO MSGO
+           END-IF
+
+           PERFORM SEND-RESULT-MAP.
+
+      *****************************************************************
+      *  FORMAT-ACCOUNT-DISPLAY - MOVE THE FOUND CUSTOMER-RECORD
+      *  FIELDS ONTO THE OUTPUT MAP.
+      *****************************************************************
+       FORMAT-ACCOUNT-DISPLAY.
+           MOVE CUST-KEY TO CUSTIDO
+           MOVE CUST-NAME TO CUSTNAMEO
+           MOVE CUST-ACCT-BALANCE TO DISP-BALANCE
+           MOVE DISP-BALANCE TO BALANCEO
+           MOVE CUST-LAST-UPDATE TO LASTUPDO
+           IF CUST-CLOSED
+              MOVE 'ACCOUNT IS CLOSED' TO MSGO
+           ELSE
+              MOVE SPACES TO MSGO
+           END-IF.
+
+      *****************************************************************
+      *  BROWSE-ACCOUNT-TRANSACTIONS - STARTBR/READNEXT TXNACCT (THE
+      *  FROM-ACCOUNT ALTERNATE-INDEX PATH OVER TRANSACTION-FILE) FOR
+      *  UP TO TXN-DISPLAY-MAX RECORDS AGAINST THE INQUIRED ACCOUNT.
+      *  READ-NEXT-TRANSACTION SETS BROWSE-DONE ON ANYTHING OTHER THAN
+      *  A NORMAL RESPONSE, INCLUDING END OF BROWSE, SO THE LOOP BELOW
+      *  ALWAYS FALLS OUT TO THE ENDBR RATHER THAN LEAKING THE BROWSE.
+      *****************************************************************
+       BROWSE-ACCOUNT-TRANSACTIONS.
+           MOVE SPACES TO TXNL1O TXNL2O TXNL3O TXNL4O TXNL5O
+           MOVE 0 TO TXN-DISPLAY-COUNT
+           SET BROWSE-NOT-DONE TO TRUE
+           MOVE CUST-KEY TO FROM-ACCOUNT
+
+           EXEC CICS STARTBR DATASET('TXNACCT')
+                RIDFLD(FROM-ACCOUNT)
+                KEYLENGTH(10)
+                GTEQ
+                RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP = DFHRESP(NORMAL)
+              PERFORM READ-NEXT-TRANSACTION
+              PERFORM UNTIL BROWSE-DONE
+                      OR TXN-DISPLAY-COUNT >= TXN-DISPLAY-MAX
+                  IF FROM-ACCOUNT NOT = CUST-KEY
+                     SET BROWSE-DONE TO TRUE
+                  ELSE
+                     PERFORM SHOW-TRANSACTION-LINE
+                     PERFORM READ-NEXT-TRANSACTION
+                  END-IF
+              END-PERFORM
+
+              EXEC CICS ENDBR DATASET('TXNACCT') END-EXEC
+           END-IF.
+
+       READ-NEXT-TRANSACTION.
+           EXEC CICS READNEXT DATASET('TXNACCT')
+                INTO(TRANSACTION-RECORD)
+                RIDFLD(FROM-ACCOUNT)
+                KEYLENGTH(10)
+                RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              SET BROWSE-DONE TO TRUE
+           END-IF.
+
+      *****************************************************************
+      *  SHOW-TRANSACTION-LINE - FORMAT ONE BROWSED TRANSACTION INTO
+      *  THE NEXT AVAILABLE TXNLn LINE ON THE MAP.
+      *****************************************************************
+       SHOW-TRANSACTION-LINE.
+           ADD 1 TO TXN-DISPLAY-COUNT
+           MOVE TXN-AMOUNT TO DISP-AMOUNT
+           STRING TXN-TYPE      DELIMITED BY SIZE
+                  '  '          DELIMITED BY SIZE
+                  TXN-DATE      DELIMITED BY SIZE
+                  '  '          DELIMITED BY SIZE
+                  DISP-AMOUNT   DELIMITED BY SIZE
+                  '  '          DELIMITED BY SIZE
+                  TXN-DESCRIPTION DELIMITED BY SIZE
+               INTO TXN-LINE-WORK
+           END-STRING
+
+           EVALUATE TXN-DISPLAY-COUNT
+               WHEN 1  MOVE TXN-LINE-WORK TO TXNL1O
+               WHEN 2  MOVE TXN-LINE-WORK TO TXNL2O
+               WHEN 3  MOVE TXN-LINE-WORK TO TXNL3O
+               WHEN 4  MOVE TXN-LINE-WORK TO TXNL4O
+               WHEN 5  MOVE TXN-LINE-WORK TO TXNL5O
+           END-EVALUATE.
+
+       SEND-RESULT-MAP.
+           EXEC CICS SEND MAP('ACCTMAP') MAPSET('ACCTMAP')
+                DATAONLY
+           END-EXEC.
+
+       END-SESSION.
+           SET SESSION-ENDING TO TRUE
+           EXEC CICS SEND TEXT
+                FROM('ACCOUNT INQUIRY COMPLETE')
+                LENGTH(24)
+                ERASE
+                FREEKB
+           END-EXEC.
