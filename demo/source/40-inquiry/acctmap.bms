@@ -0,0 +1,40 @@
+*****************************************************************
+*  ACCTMAP - BMS MAPSET FOR THE ACCTINQ ONLINE ACCOUNT INQUIRY
+*  TRANSACTION.  ASSEMBLE WITH DFHMSD/DFHMDI/DFHMDF TO PRODUCE
+*  THE PHYSICAL MAP (LOAD LIBRARY) AND THE COBOL SYMBOLIC MAP
+*  (COPY ACCTMAP, CHECKED INTO demo/copybook).
+*****************************************************************
+ACCTMAP  DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES,                                           X
+               CTRL=FREEKB
+*
+ACCTMAPI DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(01,01),LENGTH=20,ATTRB=(ASKIP,BRT),              X
+               INITIAL='ACCOUNT INQUIRY'
+         DFHMDF POS=(03,01),LENGTH=12,ATTRB=ASKIP,                    X
+               INITIAL='ACCOUNT ID:'
+CUSTID   DFHMDF POS=(03,14),LENGTH=10,ATTRB=(UNPROT,IC)
+         DFHMDF POS=(05,01),LENGTH=12,ATTRB=ASKIP,INITIAL='NAME:'
+CUSTNAME DFHMDF POS=(05,14),LENGTH=35,ATTRB=(ASKIP,BRT)
+         DFHMDF POS=(06,01),LENGTH=12,ATTRB=ASKIP,INITIAL='BALANCE:'
+BALANCE  DFHMDF POS=(06,14),LENGTH=15,ATTRB=(ASKIP,BRT)
+         DFHMDF POS=(07,01),LENGTH=12,ATTRB=ASKIP,                    X
+               INITIAL='LAST UPDATE:'
+LASTUPD  DFHMDF POS=(07,14),LENGTH=10,ATTRB=(ASKIP,BRT)
+         DFHMDF POS=(09,01),LENGTH=16,ATTRB=ASKIP,                    X
+               INITIAL='TRANSACTIONS:'
+TXNL1    DFHMDF POS=(10,01),LENGTH=79,ATTRB=ASKIP
+TXNL2    DFHMDF POS=(11,01),LENGTH=79,ATTRB=ASKIP
+TXNL3    DFHMDF POS=(12,01),LENGTH=79,ATTRB=ASKIP
+TXNL4    DFHMDF POS=(13,01),LENGTH=79,ATTRB=ASKIP
+TXNL5    DFHMDF POS=(14,01),LENGTH=79,ATTRB=ASKIP
+MSG      DFHMDF POS=(23,01),LENGTH=79,ATTRB=(ASKIP,BRT,FSET)
+*
+         DFHMSD TYPE=FINAL
+         END
