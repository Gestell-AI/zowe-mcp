@@ -0,0 +1,258 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTMNT.
+       AUTHOR. VSAM WORKFLOW SYSTEM.
+       DATE-WRITTEN. TODAY.
+
+      *****************************************************************
+      *  ACCTMNT - ACCOUNT-FILE MAINTENANCE
+      *  READS A TRANSACTION-CARD INPUT FILE AND APPLIES ADD, UPDATE
+      *  AND CLOSE (DEACTIVATE) ACTIONS AGAINST ACCOUNT-FILE, KEYED ON
+      *  CUST-KEY.  PRODUCES A CONTROL REPORT OF WHAT WAS APPLIED AND
+      *  WHAT WAS REJECTED.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO CUSTFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-KEY
+               FILE STATUS IS ACCT-STATUS.
+
+           SELECT MAINT-FILE ASSIGN TO ACCTTRNS
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS MAINT-STATUS.
+
+           SELECT MAINT-REPORT ASSIGN TO ACCTRPT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE
+           RECORD CONTAINS 200 CHARACTERS.
+       COPY CUSTCOPY.
+
+       FD  MAINT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       COPY ACCTCARD.
+
+       FD  MAINT-REPORT.
+       01  MAINT-REPORT-RECORD         PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS-CODES.
+           05  ACCT-STATUS             PIC XX.
+           05  MAINT-STATUS            PIC XX.
+           05  RPT-STATUS              PIC XX.
+
+       01  COUNTERS.
+           05  ADD-COUNT               PIC 9(6) VALUE 0.
+           05  UPDATE-COUNT            PIC 9(6) VALUE 0.
+           05  CLOSE-COUNT             PIC 9(6) VALUE 0.
+           05  ERROR-COUNT             PIC 9(6) VALUE 0.
+
+       01  ACCOUNT-FOUND-SW            PIC X(01) VALUE 'N'.
+           88  ACCOUNT-FOUND                     VALUE 'Y'.
+           88  ACCOUNT-NOT-FOUND                 VALUE 'N'.
+
+       01  DISPLAY-FIELDS.
+           05  DISP-BALANCE            PIC Z,ZZZ,ZZ9.99-.
+
+       01  MAINT-MESSAGE               PIC X(35) VALUE SPACES.
+
+       01  REPORT-LINES.
+           05  MAINT-HEADER.
+               10  FILLER              PIC X(40) VALUE SPACES.
+               10  FILLER              PIC X(31)
+                   VALUE 'ACCOUNT MAINTENANCE CONTROL RPT'.
+               10  FILLER              PIC X(61) VALUE SPACES.
+
+           05  MAINT-COL-HEADER.
+               10  FILLER              PIC X(3)  VALUE 'ACT'.
+               10  FILLER              PIC X(3)  VALUE SPACES.
+               10  FILLER              PIC X(10) VALUE 'ACCOUNT ID'.
+               10  FILLER              PIC X(5)  VALUE SPACES.
+               10  FILLER              PIC X(15) VALUE 'NEW BALANCE'.
+               10  FILLER              PIC X(5)  VALUE SPACES.
+               10  FILLER              PIC X(35) VALUE 'RESULT'.
+               10  FILLER              PIC X(56) VALUE SPACES.
+
+           05  MAINT-DETAIL.
+               10  MD-ACTION           PIC X(3).
+               10  FILLER              PIC X(3)  VALUE SPACES.
+               10  MD-ACCT-ID          PIC X(10).
+               10  FILLER              PIC X(5)  VALUE SPACES.
+               10  MD-BALANCE          PIC X(15).
+               10  FILLER              PIC X(5)  VALUE SPACES.
+               10  MD-MESSAGE          PIC X(35).
+               10  FILLER              PIC X(56) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESSING.
+           PERFORM INITIALIZATION
+           PERFORM PROCESS-MAINT-RECORDS
+           PERFORM TERMINATION
+           STOP RUN.
+
+       INITIALIZATION.
+           OPEN I-O ACCOUNT-FILE
+           OPEN INPUT MAINT-FILE
+           OPEN OUTPUT MAINT-REPORT
+
+           IF ACCT-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING ACCOUNT FILE: ' ACCT-STATUS
+              STOP RUN
+           END-IF
+
+           IF MAINT-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING MAINT FILE: ' MAINT-STATUS
+              STOP RUN
+           END-IF
+
+           IF RPT-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING MAINT REPORT: ' RPT-STATUS
+              STOP RUN
+           END-IF
+
+           MOVE MAINT-HEADER TO MAINT-REPORT-RECORD
+           WRITE MAINT-REPORT-RECORD
+           MOVE SPACES TO MAINT-REPORT-RECORD
+           WRITE MAINT-REPORT-RECORD
+           MOVE MAINT-COL-HEADER TO MAINT-REPORT-RECORD
+           WRITE MAINT-REPORT-RECORD.
+
+       PROCESS-MAINT-RECORDS.
+           PERFORM READ-MAINT-RECORD
+           PERFORM UNTIL MAINT-STATUS = '10'
+               PERFORM PROCESS-ONE-MAINT-RECORD
+               PERFORM READ-MAINT-RECORD
+           END-PERFORM.
+
+       READ-MAINT-RECORD.
+           READ MAINT-FILE
+           IF MAINT-STATUS NOT = '00' AND MAINT-STATUS NOT = '10'
+              DISPLAY 'ERROR READING MAINT FILE: ' MAINT-STATUS
+           END-IF.
+
+      *****************************************************************
+      *  PROCESS-ONE-MAINT-RECORD - LOOK UP THE ACCOUNT NAMED ON THE
+      *  CARD AND ROUTE TO THE PARAGRAPH FOR ITS ACTION CODE.
+      *****************************************************************
+       PROCESS-ONE-MAINT-RECORD.
+           MOVE ACM-CUST-KEY TO CUST-KEY
+           SET ACCOUNT-NOT-FOUND TO TRUE
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   SET ACCOUNT-NOT-FOUND TO TRUE
+               NOT INVALID KEY
+                   SET ACCOUNT-FOUND TO TRUE
+           END-READ
+
+           EVALUATE TRUE
+               WHEN ACM-ADD
+                   PERFORM ADD-ACCOUNT
+               WHEN ACM-UPDATE
+                   PERFORM UPDATE-ACCOUNT
+               WHEN ACM-CLOSE
+                   PERFORM CLOSE-ACCOUNT
+               WHEN OTHER
+                   MOVE 'UNKNOWN ACTION CODE - REJECTED' TO
+                       MAINT-MESSAGE
+                   PERFORM REJECT-MAINT-RECORD
+           END-EVALUATE.
+
+       ADD-ACCOUNT.
+           IF ACCOUNT-FOUND
+              MOVE 'DUPLICATE ACCOUNT - ADD REJECTED' TO MAINT-MESSAGE
+              PERFORM REJECT-MAINT-RECORD
+           ELSE
+              MOVE ACM-CUST-KEY TO CUST-KEY
+              MOVE ACM-CUST-NAME TO CUST-NAME
+              MOVE ACM-CUST-ACCT-BALANCE TO CUST-ACCT-BALANCE
+              MOVE ACM-EFFECTIVE-DATE TO CUST-LAST-UPDATE
+              SET CUST-ACTIVE TO TRUE
+              WRITE CUSTOMER-RECORD
+              IF ACCT-STATUS = '00'
+                 ADD 1 TO ADD-COUNT
+                 MOVE 'ADD' TO MD-ACTION
+                 MOVE 'ACCOUNT ADDED' TO MAINT-MESSAGE
+                 PERFORM LOG-MAINT-RESULT
+              ELSE
+                 STRING 'ADD FAILED - FILE STATUS ' ACCT-STATUS
+                     DELIMITED BY SIZE INTO MAINT-MESSAGE
+                 PERFORM REJECT-MAINT-RECORD
+              END-IF
+           END-IF.
+
+       UPDATE-ACCOUNT.
+           IF NOT ACCOUNT-FOUND
+              MOVE 'ACCOUNT NOT FOUND - UPDATE REJECTED' TO
+                  MAINT-MESSAGE
+              PERFORM REJECT-MAINT-RECORD
+           ELSE
+              IF ACM-CUST-NAME NOT = SPACES
+                 MOVE ACM-CUST-NAME TO CUST-NAME
+              END-IF
+              IF ACM-CUST-ACCT-BALANCE NOT = 0
+                 MOVE ACM-CUST-ACCT-BALANCE TO CUST-ACCT-BALANCE
+              END-IF
+              MOVE ACM-EFFECTIVE-DATE TO CUST-LAST-UPDATE
+              REWRITE CUSTOMER-RECORD
+              IF ACCT-STATUS = '00'
+                 ADD 1 TO UPDATE-COUNT
+                 MOVE 'UPD' TO MD-ACTION
+                 MOVE 'ACCOUNT UPDATED' TO MAINT-MESSAGE
+                 PERFORM LOG-MAINT-RESULT
+              ELSE
+                 STRING 'UPDATE FAILED - FILE STATUS ' ACCT-STATUS
+                     DELIMITED BY SIZE INTO MAINT-MESSAGE
+                 PERFORM REJECT-MAINT-RECORD
+              END-IF
+           END-IF.
+
+       CLOSE-ACCOUNT.
+           IF NOT ACCOUNT-FOUND
+              MOVE 'ACCOUNT NOT FOUND - CLOSE REJECTED' TO
+                  MAINT-MESSAGE
+              PERFORM REJECT-MAINT-RECORD
+           ELSE
+              SET CUST-CLOSED TO TRUE
+              MOVE ACM-EFFECTIVE-DATE TO CUST-LAST-UPDATE
+              REWRITE CUSTOMER-RECORD
+              IF ACCT-STATUS = '00'
+                 ADD 1 TO CLOSE-COUNT
+                 MOVE 'CLS' TO MD-ACTION
+                 MOVE 'ACCOUNT CLOSED' TO MAINT-MESSAGE
+                 PERFORM LOG-MAINT-RESULT
+              ELSE
+                 STRING 'CLOSE FAILED - FILE STATUS ' ACCT-STATUS
+                     DELIMITED BY SIZE INTO MAINT-MESSAGE
+                 PERFORM REJECT-MAINT-RECORD
+              END-IF
+           END-IF.
+
+       REJECT-MAINT-RECORD.
+           ADD 1 TO ERROR-COUNT
+           MOVE ACM-ACTION-CODE TO MD-ACTION
+           PERFORM LOG-MAINT-RESULT.
+
+       LOG-MAINT-RESULT.
+           MOVE ACM-CUST-KEY TO MD-ACCT-ID
+           MOVE ACM-CUST-ACCT-BALANCE TO DISP-BALANCE
+           MOVE DISP-BALANCE TO MD-BALANCE
+           MOVE MAINT-MESSAGE TO MD-MESSAGE
+           MOVE MAINT-DETAIL TO MAINT-REPORT-RECORD
+           WRITE MAINT-REPORT-RECORD.
+
+       TERMINATION.
+           DISPLAY 'ACCOUNTS ADDED: ' ADD-COUNT
+           DISPLAY 'ACCOUNTS UPDATED: ' UPDATE-COUNT
+           DISPLAY 'ACCOUNTS CLOSED: ' CLOSE-COUNT
+           DISPLAY 'RECORDS REJECTED: ' ERROR-COUNT
+
+           CLOSE ACCOUNT-FILE
+           CLOSE MAINT-FILE
+           CLOSE MAINT-REPORT.
