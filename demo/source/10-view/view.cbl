@@ -23,6 +23,37 @@
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS RPT-STATUS.
 
+           SELECT PARM-FILE ASSIGN TO VIEWPARM
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS PARM-STATUS.
+
+           SELECT CSV-FILE ASSIGN TO VIEWCSV
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS CSV-STATUS.
+
+      *****************************************************************
+      *  CHECKPOINT-FILE - ONE RECORD APPENDED EVERY CHECKPOINT
+      *  INTERVAL SO A RESTARTED RUN CAN REPOSITION PAST THE LAST
+      *  CUST-KEY / TXN-ID COVERED BY THE MOST RECENT CHECKPOINT.
+      *****************************************************************
+           SELECT CHECKPOINT-FILE ASSIGN TO VIEWCHKP
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS CHKP-STATUS.
+
+      *****************************************************************
+      *  AUDIT-FILE - ONE RECORD APPENDED PER RUN RECORDING WHEN THE
+      *  RUN HAPPENED AND WHAT IT FOUND.  OPENED EXTEND SO THE TRAIL
+      *  ACCUMULATES ACROSS RUNS; FALLS BACK TO OUTPUT THE FIRST TIME
+      *  VIEWAUDT DOESN'T EXIST YET.
+      *****************************************************************
+           SELECT AUDIT-FILE ASSIGN TO VIEWAUDT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS AUDIT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ACCOUNT-FILE
@@ -36,21 +67,166 @@
        FD  REPORT-FILE.
        01  REPORT-RECORD               PIC X(132).
 
+      *****************************************************************
+      *  PARM-FILE - OPTIONAL ONE-CARD RUN PARAMETERS.  MISSING/EMPTY
+      *  IS TOLERATED; EVERY OPTION THEN DEFAULTS TO OFF.
+      *****************************************************************
+       FD  PARM-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       COPY PARMCOPY.
+
+       FD  CSV-FILE
+           RECORD CONTAINS 200 CHARACTERS.
+       01  CSV-RECORD                  PIC X(200).
+
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       COPY CHKCOPY.
+
+       FD  AUDIT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       COPY AUDTCOPY.
+
        WORKING-STORAGE SECTION.
        01  FILE-STATUS-CODES.
            05  ACCT-STATUS             PIC XX.
            05  TXN-FILE-STATUS         PIC XX.
            05  RPT-STATUS              PIC XX.
-           
+           05  PARM-STATUS             PIC XX.
+           05  CSV-STATUS              PIC XX.
+           05  CHKP-STATUS             PIC XX.
+           05  AUDIT-STATUS            PIC XX.
+
+       01  RUN-SWITCHES.
+           05  CSV-MODE-SW             PIC X(01) VALUE 'N'.
+               88  CSV-MODE-ACTIVE              VALUE 'Y'.
+           05  RESTART-MODE-SW         PIC X(01) VALUE 'N'.
+               88  RESTART-MODE-ACTIVE          VALUE 'Y'.
+           05  FRESH-REPORT-SW         PIC X(01) VALUE 'Y'.
+               88  FRESH-REPORT-OUTPUT          VALUE 'Y'.
+               88  SKIP-REPORT-HEADERS          VALUE 'N'.
+
        01  COUNTERS.
            05  ACCOUNT-COUNT           PIC 9(6) VALUE 0.
            05  TRANSACTION-COUNT       PIC 9(6) VALUE 0.
            05  LINE-COUNT              PIC 9(3) VALUE 0.
-           
+           05  RECON-MISMATCH-COUNT    PIC 9(6) VALUE 0.
+
+      *****************************************************************
+      *  CHECKPOINT-CONTROL - HOW OFTEN A CHECKPOINT RECORD IS WRITTEN,
+      *  AND THE VALUES LOADED BACK FROM VIEWCHKP WHEN PARM-RESTART-
+      *  FLAG ASKS FOR A RESTARTED RUN.
+      *****************************************************************
+       01  CHECKPOINT-CONTROL.
+           05  CHECKPOINT-INTERVAL-COUNT PIC 9(3) VALUE 0.
+      *****************************************************************
+      *  CHECKPOINT-INTERVAL IS 1 RATHER THAN A LARGER BATCH SIZE -
+      *  EVERY ACCOUNT/TRANSACTION PROCESSED IS COVERED BY ITS OWN
+      *  PROGRESS CHECKPOINT BEFORE THE NEXT ONE IS READ, SO A
+      *  RESTARTED RUN NEVER REPROCESSES A RECORD THAT WAS ALREADY
+      *  ADDED TO VIEWRPT/VIEWCSV BEFORE THE PRIOR RUN FAILED.  THE
+      *  I/O COST OF A CHECKPOINT WRITE PER RECORD IS ACCEPTED HERE IN
+      *  EXCHANGE FOR NEVER DUPLICATING AN OUTPUT LINE ON RESTART.
+      *****************************************************************
+           05  CHECKPOINT-INTERVAL       PIC 9(3) VALUE 1.
+      *****************************************************************
+      *  CHECKPOINT-LAST-CUST-KEY/CHECKPOINT-LAST-TXN-ID HOLD THE
+      *  RESTART POSITION OUTSIDE THE CHECKPOINT-RECORD ITSELF.
+      *  CHECKPOINT-RECORD'S PROGRESS FIELDS SHARE STORAGE (VIA
+      *  REDEFINES) WITH ITS EXCEPTION/TXN-TYPE FIELDS, SO A PROGRESS
+      *  WRITE MUST RELOAD THEM FROM HERE RATHER THAN TRUST WHATEVER
+      *  WAS LEFT IN THE RECORD BY THE MOST RECENT EXCEPTION OR
+      *  TXN-TYPE CHECKPOINT WRITE.
+      *****************************************************************
+           05  CHECKPOINT-LAST-CUST-KEY  PIC X(10) VALUE SPACES.
+           05  CHECKPOINT-LAST-TXN-ID    PIC X(12) VALUE SPACES.
+
+       01  SAVED-CHECKPOINT.
+           05  SAVED-CUST-KEY            PIC X(10) VALUE SPACES.
+           05  SAVED-TXN-ID              PIC X(12) VALUE SPACES.
+           05  SAVED-ACCOUNT-COUNT       PIC 9(6) VALUE 0.
+           05  SAVED-TRANSACTION-COUNT   PIC 9(6) VALUE 0.
+           05  SAVED-RECON-MISMATCH-COUNT PIC 9(6) VALUE 0.
+           05  SAVED-EXCEPTION-COUNT     PIC 9(6) VALUE 0.
+
+      *****************************************************************
+      *  OVERDRAFT-CONTROL - ANY ACCOUNT WHOSE CUST-ACCT-BALANCE FALLS
+      *  BELOW OVERDRAFT-THRESHOLD IS OUT OF POLICY AND GOES ON THE
+      *  EXCEPTION REPORT.  PARM-OVERDRAFT-THRESHOLD OVERRIDES THE
+      *  DEFAULT OF ZERO (I.E. ANY NEGATIVE BALANCE IS AN EXCEPTION).
+      *****************************************************************
+       01  OVERDRAFT-CONTROL.
+           05  OVERDRAFT-THRESHOLD       PIC S9(7)V99 COMP-3 VALUE 0.
+           05  EXCEPTION-COUNT           PIC 9(6) VALUE 0.
+
+       01  EXCEPTION-TABLE.
+           05  EXCEPTION-ENTRY-COUNT     PIC 9(3) VALUE 0.
+           05  EXCEPTION-ENTRY OCCURS 500 TIMES
+                   INDEXED BY EXCP-IDX.
+               10  EXCP-ACCT-ID          PIC X(10).
+               10  EXCP-ACCT-NAME        PIC X(35).
+               10  EXCP-BALANCE          PIC S9(9)V99 COMP-3.
+
+      *****************************************************************
+      *  DATE-FILTER - OPTIONAL TXN-DATE WINDOW FROM THE PARM CARD.
+      *  SPACES MEANS "NO LIMIT" ON THAT END OF THE WINDOW.
+      *****************************************************************
+       01  DATE-FILTER.
+           05  FILTER-START-DATE       PIC X(10) VALUE SPACES.
+           05  FILTER-END-DATE         PIC X(10) VALUE SPACES.
+           05  DATE-IN-RANGE-SW        PIC X(01) VALUE 'Y'.
+               88  DATE-IN-RANGE                 VALUE 'Y'.
+               88  DATE-NOT-IN-RANGE             VALUE 'N'.
+
+      *****************************************************************
+      *  RECON-TABLE - PER-ACCOUNT TRANSACTION TOTALS, BUILT BY
+      *  RECONCILE-ACCOUNTS AND CHECKED AGAINST CUST-ACCT-BALANCE
+      *****************************************************************
+       01  RECON-TABLE.
+           05  RECON-ENTRY-COUNT       PIC 9(5) VALUE 0.
+           05  RECON-ENTRY OCCURS 2000 TIMES
+                   INDEXED BY RECON-IDX.
+               10  RECON-ACCT-ID       PIC X(10).
+               10  RECON-TOTAL         PIC S9(9)V99 COMP-3.
+
+       01  RECON-FLAGS.
+           05  RECON-FOUND-SW          PIC X(01) VALUE 'N'.
+               88  RECON-FOUND                   VALUE 'Y'.
+               88  RECON-NOT-FOUND                VALUE 'N'.
+           05  RECON-SEARCH-KEY        PIC X(10).
+           05  RECON-CURRENT-TOTAL     PIC S9(9)V99 COMP-3 VALUE 0.
+
+      *****************************************************************
+      *  TXN-TYPE-SUMMARY - COUNT AND TOTAL AMOUNT PER DISTINCT
+      *  TD-TXN-TYPE, BUILT WHILE PROCESS-TRANSACTIONS FORMATS THE
+      *  DETAIL LINES AND PRINTED BY PRINT-TXN-TYPE-SUMMARY.
+      *****************************************************************
+       01  TXN-TYPE-SUMMARY.
+           05  TTS-ENTRY-COUNT         PIC 9(3) VALUE 0.
+           05  TTS-ENTRY OCCURS 50 TIMES
+                   INDEXED BY TTS-IDX.
+               10  TTS-TXN-TYPE        PIC X(08).
+               10  TTS-COUNT           PIC 9(06).
+               10  TTS-TOTAL           PIC S9(9)V99 COMP-3.
+
+       01  TTS-FLAGS.
+           05  TTS-FOUND-SW            PIC X(01) VALUE 'N'.
+               88  TTS-FOUND                     VALUE 'Y'.
+               88  TTS-NOT-FOUND                 VALUE 'N'.
+
        01  DISPLAY-FIELDS.
            05  DISP-BALANCE            PIC Z,ZZZ,ZZ9.99-.
            05  DISP-AMOUNT             PIC Z,ZZZ,Z99.99-.
-           
+           05  DISP-COUNT              PIC ZZZ,ZZ9.
+
+      *****************************************************************
+      *  CSV-WORK - BUILDS EACH COMMA-DELIMITED VIEWCSV RECORD BEFORE
+      *  IT IS MOVED TO CSV-RECORD AND WRITTEN.
+      *****************************************************************
+       01  CSV-WORK.
+           05  CSV-LINE                PIC X(200).
+           05  CSV-AMOUNT-EDIT         PIC -(9)9.99.
+
        01  REPORT-LINES.
            05  HEADER-LINE-1.
                10  FILLER              PIC X(40) VALUE SPACES.
@@ -60,7 +236,8 @@
                
            05  HEADER-LINE-2.
                10  FILLER              PIC X(45) VALUE SPACES.
-               10  FILLER              PIC X(20) VALUE 'ACCOUNT BALANCES'.
+               10  FILLER              PIC X(20)
+                   VALUE 'ACCOUNT BALANCES'.
                10  FILLER              PIC X(67) VALUE SPACES.
                
            05  ACCT-HEADER.
@@ -68,7 +245,8 @@
                10  FILLER              PIC X(5)  VALUE SPACES.
                10  FILLER              PIC X(15) VALUE 'ACCOUNT NAME'.
                10  FILLER              PIC X(20) VALUE SPACES.
-               10  FILLER              PIC X(15) VALUE 'CURRENT BALANCE'.
+               10  FILLER              PIC X(15)
+                   VALUE 'CURRENT BALANCE'.
                10  FILLER              PIC X(5)  VALUE SPACES.
                10  FILLER              PIC X(12) VALUE 'LAST UPDATE'.
                10  FILLER              PIC X(50) VALUE SPACES.
@@ -80,7 +258,9 @@
                10  AD-BALANCE          PIC X(15).
                10  FILLER              PIC X(5)  VALUE SPACES.
                10  AD-LAST-UPDATE      PIC X(10).
-               10  FILLER              PIC X(52) VALUE SPACES.
+               10  FILLER              PIC X(3)  VALUE SPACES.
+               10  AD-RECON-FLAG       PIC X(25).
+               10  FILLER              PIC X(24) VALUE SPACES.
                
            05  TXN-HEADER.
                10  FILLER              PIC X(45) VALUE SPACES.
@@ -99,9 +279,54 @@
                10  TD-DESCRIPTION      PIC X(30).
                10  FILLER              PIC X(46) VALUE SPACES.
 
+           05  TXN-SUMMARY-HEADER.
+               10  FILLER              PIC X(45) VALUE SPACES.
+               10  FILLER              PIC X(20)
+                   VALUE 'TRANSACTION SUMMARY'.
+               10  FILLER              PIC X(67) VALUE SPACES.
+
+           05  TXN-SUMMARY-COL-HEADER.
+               10  FILLER              PIC X(8)  VALUE 'TXN TYPE'.
+               10  FILLER              PIC X(7)  VALUE SPACES.
+               10  FILLER              PIC X(5)  VALUE 'COUNT'.
+               10  FILLER              PIC X(10) VALUE SPACES.
+               10  FILLER              PIC X(12) VALUE 'TOTAL AMOUNT'.
+               10  FILLER              PIC X(90) VALUE SPACES.
+
+           05  TXN-SUMMARY-DETAIL.
+               10  TSD-TXN-TYPE        PIC X(8).
+               10  FILLER              PIC X(7)  VALUE SPACES.
+               10  TSD-COUNT           PIC X(7).
+               10  FILLER              PIC X(10) VALUE SPACES.
+               10  TSD-TOTAL           PIC X(15).
+               10  FILLER              PIC X(85) VALUE SPACES.
+
+           05  EXCEPTION-HEADER.
+               10  FILLER              PIC X(45) VALUE SPACES.
+               10  FILLER              PIC X(26)
+                   VALUE 'OVERDRAFT EXCEPTION REPORT'.
+               10  FILLER              PIC X(61) VALUE SPACES.
+
+           05  EXCEPTION-COL-HEADER.
+               10  FILLER              PIC X(10) VALUE 'ACCOUNT ID'.
+               10  FILLER              PIC X(5)  VALUE SPACES.
+               10  FILLER              PIC X(15) VALUE 'ACCOUNT NAME'.
+               10  FILLER              PIC X(20) VALUE SPACES.
+               10  FILLER              PIC X(15) VALUE 'BALANCE'.
+               10  FILLER              PIC X(67) VALUE SPACES.
+
+           05  EXCEPTION-DETAIL.
+               10  ED-ACCT-ID          PIC X(10).
+               10  FILLER              PIC X(5)  VALUE SPACES.
+               10  ED-ACCT-NAME        PIC X(35).
+               10  ED-BALANCE          PIC X(15).
+               10  FILLER              PIC X(67) VALUE SPACES.
+
        PROCEDURE DIVISION.
        MAIN-PROCESSING.
            PERFORM INITIALIZATION
+           PERFORM RECONCILE-ACCOUNTS
+           PERFORM APPLY-RESTART-POSITIONING
            PERFORM PROCESS-ACCOUNTS
            PERFORM PROCESS-TRANSACTIONS
            PERFORM TERMINATION
@@ -110,24 +335,366 @@
        INITIALIZATION.
            OPEN INPUT ACCOUNT-FILE
            OPEN INPUT TRANSACTION-FILE
-           OPEN OUTPUT REPORT-FILE
-           
+
            IF ACCT-STATUS NOT = '00'
               DISPLAY 'ERROR OPENING ACCOUNT FILE: ' ACCT-STATUS
               STOP RUN
            END-IF
-           
+
            IF TXN-FILE-STATUS NOT = '00'
               DISPLAY 'ERROR OPENING TRANSACTION FILE: ' TXN-FILE-STATUS
               STOP RUN
            END-IF
-           
+
+           PERFORM OPEN-AUDIT-FILE
+           PERFORM READ-PARM-CARD
+           PERFORM OPEN-REPORT-FILES
+
            IF RPT-STATUS NOT = '00'
               DISPLAY 'ERROR OPENING REPORT FILE: ' RPT-STATUS
               STOP RUN
            END-IF
-           
-           PERFORM WRITE-HEADERS.
+
+           IF CSV-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING CSV FILE: ' CSV-STATUS
+              STOP RUN
+           END-IF
+
+           IF FRESH-REPORT-OUTPUT
+              PERFORM WRITE-HEADERS
+           END-IF.
+
+      *****************************************************************
+      *  OPEN-REPORT-FILES - A NORMAL RUN CREATES VIEWRPT/VIEWCSV
+      *  FRESH.  A RESTARTED RUN (PARM-RESTART-FLAG) EXTENDS BOTH
+      *  INSTEAD, SINCE APPLY-RESTART-POSITIONING SKIPS REPROCESSING
+      *  THE ACCOUNTS/TRANSACTIONS THE PRIOR RUN ALREADY COVERED -
+      *  REOPENING FOR OUTPUT WOULD TRUNCATE THAT WORK RIGHT BACK OUT
+      *  OF THE REPORT.  FRESH-REPORT-SW RECORDS WHETHER VIEWRPT WAS
+      *  FRESHLY CREATED SO INITIALIZATION KNOWS WHETHER THE REPORT
+      *  BANNER STILL NEEDS TO BE PRINTED.
+      *****************************************************************
+       OPEN-REPORT-FILES.
+           IF RESTART-MODE-ACTIVE
+              OPEN EXTEND REPORT-FILE
+              IF RPT-STATUS = '00'
+                 SET SKIP-REPORT-HEADERS TO TRUE
+              ELSE
+                 OPEN OUTPUT REPORT-FILE
+              END-IF
+              OPEN EXTEND CSV-FILE
+              IF CSV-STATUS NOT = '00'
+                 OPEN OUTPUT CSV-FILE
+              END-IF
+           ELSE
+              OPEN OUTPUT REPORT-FILE
+              OPEN OUTPUT CSV-FILE
+           END-IF.
+
+      *****************************************************************
+      *  OPEN-AUDIT-FILE - APPEND TO VIEWAUDT IF IT ALREADY EXISTS,
+      *  OTHERWISE CREATE IT.
+      *****************************************************************
+       OPEN-AUDIT-FILE.
+           OPEN EXTEND AUDIT-FILE
+           IF AUDIT-STATUS NOT = '00'
+              OPEN OUTPUT AUDIT-FILE
+           END-IF
+
+           IF AUDIT-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING AUDIT FILE: ' AUDIT-STATUS
+              STOP RUN
+           END-IF.
+
+      *****************************************************************
+      *  READ-PARM-CARD - PICK UP THE OPTIONAL ONE-CARD RUN PARAMETER
+      *  FILE.  A MISSING OR EMPTY PARM-FILE IS NOT AN ERROR - EVERY
+      *  RUN OPTION SIMPLY STAYS AT ITS DEFAULT.
+      *****************************************************************
+       READ-PARM-CARD.
+           OPEN INPUT PARM-FILE
+           IF PARM-STATUS = '00'
+              READ PARM-FILE
+              IF PARM-STATUS = '00'
+                 IF PARM-CSV-REQUESTED
+                    SET CSV-MODE-ACTIVE TO TRUE
+                 END-IF
+                 MOVE PARM-START-DATE TO FILTER-START-DATE
+                 MOVE PARM-END-DATE TO FILTER-END-DATE
+                 IF PARM-RESTART-REQUESTED
+                    SET RESTART-MODE-ACTIVE TO TRUE
+                 END-IF
+                 MOVE PARM-OVERDRAFT-THRESHOLD TO OVERDRAFT-THRESHOLD
+              END-IF
+              CLOSE PARM-FILE
+           END-IF.
+
+      *****************************************************************
+      *  APPLY-RESTART-POSITIONING - WHEN PARM-RESTART-FLAG ASKED FOR
+      *  A RESTARTED RUN, LOAD THE LAST CHECKPOINT AND START BOTH
+      *  ACCOUNT-FILE AND TRANSACTION-FILE PAST THE KEYS IT RECORDS SO
+      *  A FAILURE LATE IN A LARGE RUN DOESN'T FORCE REPROCESSING
+      *  EVERYTHING FROM SCRATCH.  VIEWCHKP ITSELF IS THEN EXTENDED SO
+      *  THIS RUN ADDS TO THE CHECKPOINT TRAIL RATHER THAN ERASING THE
+      *  VERY CHECKPOINTS IT JUST RESTARTED FROM - IF THIS RUN FAILS
+      *  AGAIN BEFORE ITS FIRST CHECKPOINT-INTERVAL IS REACHED, A THIRD
+      *  RUN STILL HAS SOMETHING TO RESTART FROM.  A NORMAL (NON-
+      *  RESTART) RUN HAS NO CONTINUATION RELATIONSHIP WITH WHATEVER
+      *  PRIOR RUNS LEFT IN VIEWCHKP, SO IT OPENS THE FILE FRESH
+      *  INSTEAD - OTHERWISE EVERY COMPLETED NORMAL RUN WOULD LEAVE
+      *  ITS PROGRESS/EXCEPTION/TXN-TYPE RECORDS BEHIND FOR THE NEXT
+      *  RESTART TO REPLAY ON TOP OF, DUPLICATING EXCEPTION-TABLE AND
+      *  TXN-TYPE-SUMMARY ENTRIES FROM EVERY RUN SINCE THE LAST ONE
+      *  THAT ACTUALLY NEEDED A RESTART.
+      *****************************************************************
+       APPLY-RESTART-POSITIONING.
+           IF RESTART-MODE-ACTIVE
+              PERFORM LOAD-CHECKPOINT
+              IF SAVED-CUST-KEY NOT = SPACES
+                 MOVE SAVED-CUST-KEY TO CUST-KEY
+                 START ACCOUNT-FILE KEY GREATER THAN CUST-KEY
+                     INVALID KEY
+                         DISPLAY 'RESTART: NO ACCOUNTS PAST CHECKPOINT'
+                 END-START
+                 MOVE SAVED-ACCOUNT-COUNT TO ACCOUNT-COUNT
+              END-IF
+              IF SAVED-TXN-ID NOT = SPACES
+                 MOVE SAVED-TXN-ID TO TXN-ID
+                 START TRANSACTION-FILE KEY GREATER THAN TXN-ID
+                     INVALID KEY
+                         DISPLAY 'RESTART: NO TXNS PAST CHECKPOINT'
+                 END-START
+                 MOVE SAVED-TRANSACTION-COUNT TO TRANSACTION-COUNT
+              END-IF
+              MOVE SAVED-RECON-MISMATCH-COUNT TO RECON-MISMATCH-COUNT
+              MOVE SAVED-EXCEPTION-COUNT TO EXCEPTION-COUNT
+           END-IF
+
+           IF RESTART-MODE-ACTIVE
+              OPEN EXTEND CHECKPOINT-FILE
+              IF CHKP-STATUS NOT = '00'
+                 OPEN OUTPUT CHECKPOINT-FILE
+              END-IF
+           ELSE
+              OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+
+           IF CHKP-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING CHECKPOINT FILE: ' CHKP-STATUS
+              STOP RUN
+           END-IF.
+
+      *****************************************************************
+      *  LOAD-CHECKPOINT - READ VIEWCHKP FROM A PRIOR RUN TO END OF
+      *  FILE, KEEPING THE LAST PROGRESS RECORD READ AS THE RESTART
+      *  POINT AND REBUILDING EXCEPTION-TABLE/TXN-TYPE-SUMMARY FROM
+      *  EVERY EXCEPTION/TXN-TYPE RECORD IN THE TRAIL, SO A RESTARTED
+      *  RUN'S REPORT CARRIES FORWARD WHAT THE PRIOR RUN ALREADY FOUND
+      *  RATHER THAN ONLY WHAT IS DISCOVERED AFTER THE RESTART POINT.
+      *****************************************************************
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHKP-STATUS = '00'
+              PERFORM READ-CHECKPOINT
+              PERFORM UNTIL CHKP-STATUS = '10'
+                  EVALUATE TRUE
+                      WHEN CHK-PROGRESS-RECORD
+                          PERFORM APPLY-PROGRESS-CHECKPOINT
+                      WHEN CHK-EXCEPTION-RECORD
+                          PERFORM APPLY-EXCEPTION-CHECKPOINT
+                      WHEN CHK-TXNTYPE-RECORD
+                          PERFORM APPLY-TXNTYPE-CHECKPOINT
+                  END-EVALUATE
+                  PERFORM READ-CHECKPOINT
+              END-PERFORM
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       APPLY-PROGRESS-CHECKPOINT.
+           MOVE CHK-LAST-CUST-KEY TO SAVED-CUST-KEY
+           MOVE CHK-LAST-TXN-ID TO SAVED-TXN-ID
+           MOVE CHK-ACCOUNT-COUNT TO SAVED-ACCOUNT-COUNT
+           MOVE CHK-TRANSACTION-COUNT TO SAVED-TRANSACTION-COUNT
+           MOVE CHK-RECON-MISMATCH-COUNT TO SAVED-RECON-MISMATCH-COUNT
+           MOVE CHK-EXCEPTION-COUNT TO SAVED-EXCEPTION-COUNT.
+
+      *****************************************************************
+      *  APPLY-EXCEPTION-CHECKPOINT - REPLAY ONE CHECKPOINTED OVERDRAFT
+      *  EXCEPTION DIRECTLY INTO EXCEPTION-TABLE.  CHECK-OVERDRAFT-
+      *  EXCEPTION WILL NOT SEE THIS ACCOUNT AGAIN SINCE APPLY-RESTART-
+      *  POSITIONING STARTS ACCOUNT-FILE PAST IT, SO THERE IS NO
+      *  DUPLICATE-ENTRY CASE TO GUARD AGAINST HERE.
+      *****************************************************************
+       APPLY-EXCEPTION-CHECKPOINT.
+           IF EXCEPTION-ENTRY-COUNT < 500
+              ADD 1 TO EXCEPTION-ENTRY-COUNT
+              MOVE CHK-EXCP-ACCT-ID TO
+                  EXCP-ACCT-ID (EXCEPTION-ENTRY-COUNT)
+              MOVE CHK-EXCP-ACCT-NAME TO
+                  EXCP-ACCT-NAME (EXCEPTION-ENTRY-COUNT)
+              MOVE CHK-EXCP-BALANCE TO
+                  EXCP-BALANCE (EXCEPTION-ENTRY-COUNT)
+           ELSE
+              DISPLAY 'EXCEPTION-TABLE FULL - CHECKPOINT ENTRY: '
+                  CHK-EXCP-ACCT-ID
+           END-IF.
+
+      *****************************************************************
+      *  APPLY-TXNTYPE-CHECKPOINT - REPLAY ONE CHECKPOINTED TXN-TYPE
+      *  COUNT/TOTAL INTO TXN-TYPE-SUMMARY.  EACH CHECKPOINTED RECORD
+      *  CARRIES THE RUNNING COUNT/TOTAL AS OF WHEN IT WAS WRITTEN, SO
+      *  THE LATEST RECORD FOR A GIVEN TYPE SUPERSEDES ANY EARLIER ONE
+      *  RATHER THAN BEING ADDED TO IT.
+      *****************************************************************
+       APPLY-TXNTYPE-CHECKPOINT.
+           SET TTS-NOT-FOUND TO TRUE
+           PERFORM VARYING TTS-IDX FROM 1 BY 1
+                   UNTIL TTS-IDX > TTS-ENTRY-COUNT
+               IF TTS-TXN-TYPE (TTS-IDX) = CHK-TTS-TXN-TYPE
+                  SET TTS-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+
+           IF TTS-FOUND
+              MOVE CHK-TTS-COUNT TO TTS-COUNT (TTS-IDX)
+              MOVE CHK-TTS-TOTAL TO TTS-TOTAL (TTS-IDX)
+           ELSE
+              IF TTS-ENTRY-COUNT < 50
+                 ADD 1 TO TTS-ENTRY-COUNT
+                 MOVE CHK-TTS-TXN-TYPE TO TTS-TXN-TYPE (TTS-ENTRY-COUNT)
+                 MOVE CHK-TTS-COUNT TO TTS-COUNT (TTS-ENTRY-COUNT)
+                 MOVE CHK-TTS-TOTAL TO TTS-TOTAL (TTS-ENTRY-COUNT)
+              ELSE
+                 DISPLAY
+                     'TXN-TYPE-SUMMARY FULL - CHECKPOINT ENTRY: '
+                     CHK-TTS-TXN-TYPE
+              END-IF
+           END-IF.
+
+       READ-CHECKPOINT.
+           READ CHECKPOINT-FILE
+           IF CHKP-STATUS NOT = '00' AND CHKP-STATUS NOT = '10'
+              DISPLAY 'ERROR READING CHECKPOINT FILE: ' CHKP-STATUS
+           END-IF.
+
+      *****************************************************************
+      *  SAVE-CHECKPOINT - WRITE THE CURRENT PROGRESS MARKERS TO
+      *  VIEWCHKP AND RESET THE INTERVAL COUNTER.  CALLED FROM
+      *  TALLY-CHECKPOINT-ACCOUNT / TALLY-CHECKPOINT-TRANSACTION ONCE
+      *  CHECKPOINT-INTERVAL RECORDS HAVE GONE BY.
+      *****************************************************************
+       SAVE-CHECKPOINT.
+           SET CHK-PROGRESS-RECORD TO TRUE
+           MOVE CHECKPOINT-LAST-CUST-KEY TO CHK-LAST-CUST-KEY
+           MOVE CHECKPOINT-LAST-TXN-ID TO CHK-LAST-TXN-ID
+           MOVE ACCOUNT-COUNT TO CHK-ACCOUNT-COUNT
+           MOVE TRANSACTION-COUNT TO CHK-TRANSACTION-COUNT
+           MOVE RECON-MISMATCH-COUNT TO CHK-RECON-MISMATCH-COUNT
+           MOVE EXCEPTION-COUNT TO CHK-EXCEPTION-COUNT
+           WRITE CHECKPOINT-RECORD
+           IF CHKP-STATUS NOT = '00'
+              DISPLAY 'ERROR WRITING CHECKPOINT FILE: ' CHKP-STATUS
+           END-IF
+           MOVE 0 TO CHECKPOINT-INTERVAL-COUNT.
+
+       TALLY-CHECKPOINT-ACCOUNT.
+           ADD 1 TO CHECKPOINT-INTERVAL-COUNT
+           IF CHECKPOINT-INTERVAL-COUNT >= CHECKPOINT-INTERVAL
+              MOVE CUST-KEY TO CHECKPOINT-LAST-CUST-KEY
+              PERFORM SAVE-CHECKPOINT
+           END-IF.
+
+       TALLY-CHECKPOINT-TRANSACTION.
+           ADD 1 TO CHECKPOINT-INTERVAL-COUNT
+           IF CHECKPOINT-INTERVAL-COUNT >= CHECKPOINT-INTERVAL
+              MOVE TXN-ID TO CHECKPOINT-LAST-TXN-ID
+              PERFORM SAVE-CHECKPOINT
+           END-IF.
+
+      *****************************************************************
+      *  SAVE-EXCEPTION-CHECKPOINT - APPEND THE OVERDRAFT EXCEPTION
+      *  JUST ADDED TO EXCEPTION-TABLE AS ITS OWN VIEWCHKP RECORD, SO A
+      *  RESTARTED RUN CAN REPLAY IT EVEN THOUGH ACCOUNT-FILE WILL BE
+      *  STARTED PAST THIS ACCOUNT AND CHECK-OVERDRAFT-EXCEPTION WILL
+      *  NEVER SEE IT AGAIN.
+      *****************************************************************
+       SAVE-EXCEPTION-CHECKPOINT.
+           SET CHK-EXCEPTION-RECORD TO TRUE
+           MOVE CUST-KEY TO CHK-EXCP-ACCT-ID
+           MOVE CUST-NAME TO CHK-EXCP-ACCT-NAME
+           MOVE CUST-ACCT-BALANCE TO CHK-EXCP-BALANCE
+           WRITE CHECKPOINT-RECORD
+           IF CHKP-STATUS NOT = '00'
+              DISPLAY 'ERROR WRITING CHECKPOINT FILE: ' CHKP-STATUS
+           END-IF.
+
+      *****************************************************************
+      *  SAVE-TXNTYPE-CHECKPOINT - APPEND THE CURRENT RUNNING COUNT/
+      *  TOTAL FOR ONE TXN-TYPE-SUMMARY ENTRY AS ITS OWN VIEWCHKP
+      *  RECORD EVERY TIME THAT ENTRY CHANGES, SO A RESTARTED RUN CAN
+      *  REBUILD TXN-TYPE-SUMMARY FROM THE LATEST RECORD PER TYPE
+      *  RATHER THAN LOSING EVERYTHING SEEN BEFORE THE LAST PROGRESS
+      *  CHECKPOINT.
+      *****************************************************************
+       SAVE-TXNTYPE-CHECKPOINT.
+           SET CHK-TXNTYPE-RECORD TO TRUE
+           MOVE TTS-TXN-TYPE (TTS-IDX) TO CHK-TTS-TXN-TYPE
+           MOVE TTS-COUNT (TTS-IDX) TO CHK-TTS-COUNT
+           MOVE TTS-TOTAL (TTS-IDX) TO CHK-TTS-TOTAL
+           WRITE CHECKPOINT-RECORD
+           IF CHKP-STATUS NOT = '00'
+              DISPLAY 'ERROR WRITING CHECKPOINT FILE: ' CHKP-STATUS
+           END-IF.
+
+      *****************************************************************
+      *  RECONCILE-ACCOUNTS - SCAN TRANSACTION-FILE ONCE AND BUILD A
+      *  RUNNING TOTAL PER FROM-ACCOUNT IN RECON-TABLE, THEN REOPEN
+      *  TRANSACTION-FILE SO PROCESS-TRANSACTIONS STARTS FROM THE
+      *  FIRST RECORD AGAIN.  PROCESS-ACCOUNTS CHECKS EACH ACCOUNT
+      *  AGAINST THIS TABLE VIA FIND-RECON-ENTRY.
+      *****************************************************************
+       RECONCILE-ACCOUNTS.
+           PERFORM READ-TRANSACTION
+           PERFORM UNTIL TXN-FILE-STATUS = '10'
+               PERFORM ACCUMULATE-RECON-ENTRY
+               PERFORM READ-TRANSACTION
+           END-PERFORM
+
+           CLOSE TRANSACTION-FILE
+           OPEN INPUT TRANSACTION-FILE
+           IF TXN-FILE-STATUS NOT = '00'
+              DISPLAY 'ERROR REOPENING TRANSACTION FILE: '
+                  TXN-FILE-STATUS
+              STOP RUN
+           END-IF.
+
+       ACCUMULATE-RECON-ENTRY.
+           MOVE FROM-ACCOUNT TO RECON-SEARCH-KEY
+           PERFORM FIND-RECON-ENTRY
+           IF RECON-FOUND
+              ADD TXN-AMOUNT TO RECON-TOTAL (RECON-IDX)
+           ELSE
+              IF RECON-ENTRY-COUNT < 2000
+                 ADD 1 TO RECON-ENTRY-COUNT
+                 MOVE FROM-ACCOUNT TO RECON-ACCT-ID (RECON-ENTRY-COUNT)
+                 MOVE TXN-AMOUNT TO RECON-TOTAL (RECON-ENTRY-COUNT)
+              ELSE
+                 DISPLAY 'RECON-TABLE FULL - ACCOUNT NOT TRACKED: '
+                     FROM-ACCOUNT
+              END-IF
+           END-IF.
+
+       FIND-RECON-ENTRY.
+           SET RECON-NOT-FOUND TO TRUE
+           MOVE 0 TO RECON-CURRENT-TOTAL
+           SET RECON-IDX TO 1
+           PERFORM VARYING RECON-IDX FROM 1 BY 1
+                   UNTIL RECON-IDX > RECON-ENTRY-COUNT
+               IF RECON-ACCT-ID (RECON-IDX) = RECON-SEARCH-KEY
+                  SET RECON-FOUND TO TRUE
+                  MOVE RECON-TOTAL (RECON-IDX) TO RECON-CURRENT-TOTAL
+               END-IF
+           END-PERFORM.
 
        PROCESS-ACCOUNTS.
            MOVE ACCT-HEADER TO REPORT-RECORD
@@ -139,13 +706,40 @@
            PERFORM UNTIL ACCT-STATUS = '10'
                ADD 1 TO ACCOUNT-COUNT
                PERFORM FORMAT-ACCOUNT-LINE
+               PERFORM TALLY-CHECKPOINT-ACCOUNT
                PERFORM READ-ACCOUNT
            END-PERFORM
            
            MOVE SPACES TO REPORT-RECORD
            WRITE REPORT-RECORD
            MOVE SPACES TO REPORT-RECORD
-           WRITE REPORT-RECORD.
+           WRITE REPORT-RECORD
+
+           PERFORM PRINT-EXCEPTION-REPORT.
+
+      *****************************************************************
+      *  PRINT-EXCEPTION-REPORT - LIST EVERY ACCOUNT CHECK-OVERDRAFT-
+      *  EXCEPTION FLAGGED DURING FORMAT-ACCOUNT-LINE AS OUT OF POLICY.
+      *****************************************************************
+       PRINT-EXCEPTION-REPORT.
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE EXCEPTION-HEADER TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE EXCEPTION-COL-HEADER TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           PERFORM VARYING EXCP-IDX FROM 1 BY 1
+                   UNTIL EXCP-IDX > EXCEPTION-ENTRY-COUNT
+               MOVE EXCP-ACCT-ID (EXCP-IDX) TO ED-ACCT-ID
+               MOVE EXCP-ACCT-NAME (EXCP-IDX) TO ED-ACCT-NAME
+               MOVE EXCP-BALANCE (EXCP-IDX) TO DISP-BALANCE
+               MOVE DISP-BALANCE TO ED-BALANCE
+               MOVE EXCEPTION-DETAIL TO REPORT-RECORD
+               WRITE REPORT-RECORD
+           END-PERFORM.
 
        PROCESS-TRANSACTIONS.
            MOVE TXN-HEADER TO REPORT-RECORD
@@ -155,10 +749,32 @@
            
            PERFORM READ-TRANSACTION
            PERFORM UNTIL TXN-FILE-STATUS = '10'
-               ADD 1 TO TRANSACTION-COUNT
-               PERFORM FORMAT-TRANSACTION-LINE
+               PERFORM CHECK-DATE-RANGE
+               IF DATE-IN-RANGE
+                  ADD 1 TO TRANSACTION-COUNT
+                  PERFORM FORMAT-TRANSACTION-LINE
+                  PERFORM TALLY-CHECKPOINT-TRANSACTION
+               END-IF
                PERFORM READ-TRANSACTION
-           END-PERFORM.
+           END-PERFORM
+
+           PERFORM PRINT-TXN-TYPE-SUMMARY.
+
+      *****************************************************************
+      *  CHECK-DATE-RANGE - SET DATE-IN-RANGE OFF WHEN TXN-DATE FALLS
+      *  OUTSIDE THE PARM-CARD WINDOW.  SPACES ON EITHER END OF THE
+      *  WINDOW MEANS THAT END IS UNBOUNDED.
+      *****************************************************************
+       CHECK-DATE-RANGE.
+           SET DATE-IN-RANGE TO TRUE
+           IF FILTER-START-DATE NOT = SPACES
+              AND TXN-DATE < FILTER-START-DATE
+              SET DATE-NOT-IN-RANGE TO TRUE
+           END-IF
+           IF FILTER-END-DATE NOT = SPACES
+              AND TXN-DATE > FILTER-END-DATE
+              SET DATE-NOT-IN-RANGE TO TRUE
+           END-IF.
 
        READ-ACCOUNT.
            READ ACCOUNT-FILE
@@ -178,8 +794,68 @@
            MOVE CUST-ACCT-BALANCE TO DISP-BALANCE
            MOVE DISP-BALANCE TO AD-BALANCE
            MOVE CUST-LAST-UPDATE TO AD-LAST-UPDATE
+           MOVE SPACES TO AD-RECON-FLAG
+
+           MOVE CUST-KEY TO RECON-SEARCH-KEY
+           PERFORM FIND-RECON-ENTRY
+           IF RECON-FOUND AND
+              CUST-ACCT-BALANCE NOT = RECON-CURRENT-TOTAL
+              MOVE '*** BALANCE MISMATCH ***' TO AD-RECON-FLAG
+              ADD 1 TO RECON-MISMATCH-COUNT
+           END-IF
+
+           PERFORM CHECK-OVERDRAFT-EXCEPTION
+
            MOVE ACCT-DETAIL TO REPORT-RECORD
-           WRITE REPORT-RECORD.
+           WRITE REPORT-RECORD
+
+           IF CSV-MODE-ACTIVE
+              PERFORM WRITE-CSV-ACCOUNT-LINE
+           END-IF.
+
+      *****************************************************************
+      *  CHECK-OVERDRAFT-EXCEPTION - FLAG THE CURRENT ACCOUNT FOR THE
+      *  EXCEPTION REPORT WHEN ITS BALANCE IS BELOW OVERDRAFT-THRESHOLD.
+      *****************************************************************
+       CHECK-OVERDRAFT-EXCEPTION.
+           IF CUST-ACCT-BALANCE < OVERDRAFT-THRESHOLD
+              ADD 1 TO EXCEPTION-COUNT
+              IF EXCEPTION-ENTRY-COUNT < 500
+                 ADD 1 TO EXCEPTION-ENTRY-COUNT
+                 MOVE CUST-KEY TO EXCP-ACCT-ID (EXCEPTION-ENTRY-COUNT)
+                 MOVE CUST-NAME TO
+                     EXCP-ACCT-NAME (EXCEPTION-ENTRY-COUNT)
+                 MOVE CUST-ACCT-BALANCE TO
+                     EXCP-BALANCE (EXCEPTION-ENTRY-COUNT)
+                 PERFORM SAVE-EXCEPTION-CHECKPOINT
+              ELSE
+                 DISPLAY 'EXCEPTION-TABLE FULL - NOT TRACKED: '
+                     CUST-KEY
+              END-IF
+           END-IF.
+
+      *****************************************************************
+      *  WRITE-CSV-ACCOUNT-LINE - COMMA-DELIMITED EQUIVALENT OF
+      *  ACCT-DETAIL FOR THE VIEWCSV EXTRACT.
+      *****************************************************************
+       WRITE-CSV-ACCOUNT-LINE.
+           MOVE CUST-ACCT-BALANCE TO CSV-AMOUNT-EDIT
+           MOVE SPACES TO CSV-LINE
+           STRING 'ACCT'                          DELIMITED BY SIZE
+                  ','                              DELIMITED BY SIZE
+                  FUNCTION TRIM (CUST-KEY)         DELIMITED BY SIZE
+                  ','                              DELIMITED BY SIZE
+                  '"'                              DELIMITED BY SIZE
+                  FUNCTION TRIM (CUST-NAME)        DELIMITED BY SIZE
+                  '"'                              DELIMITED BY SIZE
+                  ','                              DELIMITED BY SIZE
+                  FUNCTION TRIM (CSV-AMOUNT-EDIT)  DELIMITED BY SIZE
+                  ','                              DELIMITED BY SIZE
+                  FUNCTION TRIM (CUST-LAST-UPDATE) DELIMITED BY SIZE
+               INTO CSV-LINE
+           END-STRING
+           MOVE CSV-LINE TO CSV-RECORD
+           WRITE CSV-RECORD.
 
        FORMAT-TRANSACTION-LINE.
            MOVE FROM-ACCOUNT TO TD-ACCT-ID
@@ -189,7 +865,95 @@
            MOVE TXN-DATE TO TD-DATE
            MOVE TXN-DESCRIPTION TO TD-DESCRIPTION
            MOVE TXN-DETAIL TO REPORT-RECORD
-           WRITE REPORT-RECORD.
+           WRITE REPORT-RECORD
+
+           IF CSV-MODE-ACTIVE
+              PERFORM WRITE-CSV-TRANSACTION-LINE
+           END-IF
+
+           PERFORM ACCUMULATE-TXN-TYPE-SUMMARY.
+
+      *****************************************************************
+      *  WRITE-CSV-TRANSACTION-LINE - COMMA-DELIMITED EQUIVALENT OF
+      *  TXN-DETAIL FOR THE VIEWCSV EXTRACT.
+      *****************************************************************
+       WRITE-CSV-TRANSACTION-LINE.
+           MOVE TXN-AMOUNT TO CSV-AMOUNT-EDIT
+           MOVE SPACES TO CSV-LINE
+           STRING 'TXN'                              DELIMITED BY SIZE
+                  ','                                 DELIMITED BY SIZE
+                  FUNCTION TRIM (FROM-ACCOUNT)        DELIMITED BY SIZE
+                  ','                                 DELIMITED BY SIZE
+                  FUNCTION TRIM (TXN-TYPE)            DELIMITED BY SIZE
+                  ','                                 DELIMITED BY SIZE
+                  FUNCTION TRIM (CSV-AMOUNT-EDIT)     DELIMITED BY SIZE
+                  ','                                 DELIMITED BY SIZE
+                  FUNCTION TRIM (TXN-DATE)            DELIMITED BY SIZE
+                  ','                                 DELIMITED BY SIZE
+                  '"'                                 DELIMITED BY SIZE
+                  FUNCTION TRIM (TXN-DESCRIPTION)     DELIMITED BY SIZE
+                  '"'                                 DELIMITED BY SIZE
+               INTO CSV-LINE
+           END-STRING
+           MOVE CSV-LINE TO CSV-RECORD
+           WRITE CSV-RECORD.
+
+      *****************************************************************
+      *  ACCUMULATE-TXN-TYPE-SUMMARY - ADD THE CURRENT TRANSACTION'S
+      *  AMOUNT TO THE COUNT/TOTAL FOR ITS TXN-TYPE IN THE SUMMARY
+      *  TABLE, CREATING A NEW ENTRY THE FIRST TIME A TYPE IS SEEN.
+      *****************************************************************
+       ACCUMULATE-TXN-TYPE-SUMMARY.
+           SET TTS-NOT-FOUND TO TRUE
+           PERFORM VARYING TTS-IDX FROM 1 BY 1
+                   UNTIL TTS-IDX > TTS-ENTRY-COUNT
+               IF TTS-TXN-TYPE (TTS-IDX) = TXN-TYPE
+                  SET TTS-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+
+           IF TTS-FOUND
+              ADD 1 TO TTS-COUNT (TTS-IDX)
+              ADD TXN-AMOUNT TO TTS-TOTAL (TTS-IDX)
+              PERFORM SAVE-TXNTYPE-CHECKPOINT
+           ELSE
+              IF TTS-ENTRY-COUNT < 50
+                 ADD 1 TO TTS-ENTRY-COUNT
+                 MOVE TXN-TYPE TO TTS-TXN-TYPE (TTS-ENTRY-COUNT)
+                 MOVE 1 TO TTS-COUNT (TTS-ENTRY-COUNT)
+                 MOVE TXN-AMOUNT TO TTS-TOTAL (TTS-ENTRY-COUNT)
+                 SET TTS-IDX TO TTS-ENTRY-COUNT
+                 PERFORM SAVE-TXNTYPE-CHECKPOINT
+              ELSE
+                 DISPLAY 'TXN-TYPE-SUMMARY FULL - TYPE NOT TRACKED: '
+                     TXN-TYPE
+              END-IF
+           END-IF.
+
+      *****************************************************************
+      *  PRINT-TXN-TYPE-SUMMARY - WRITE THE PER-TXN-TYPE COUNT/TOTAL
+      *  BREAKOUT AFTER THE TRANSACTION DETAIL SECTION.
+      *****************************************************************
+       PRINT-TXN-TYPE-SUMMARY.
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE TXN-SUMMARY-HEADER TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE TXN-SUMMARY-COL-HEADER TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           PERFORM VARYING TTS-IDX FROM 1 BY 1
+                   UNTIL TTS-IDX > TTS-ENTRY-COUNT
+               MOVE TTS-TXN-TYPE (TTS-IDX) TO TSD-TXN-TYPE
+               MOVE TTS-COUNT (TTS-IDX) TO DISP-COUNT
+               MOVE DISP-COUNT TO TSD-COUNT
+               MOVE TTS-TOTAL (TTS-IDX) TO DISP-AMOUNT
+               MOVE DISP-AMOUNT TO TSD-TOTAL
+               MOVE TXN-SUMMARY-DETAIL TO REPORT-RECORD
+               WRITE REPORT-RECORD
+           END-PERFORM.
 
        WRITE-HEADERS.
            MOVE HEADER-LINE-1 TO REPORT-RECORD
@@ -204,7 +968,31 @@
        TERMINATION.
            DISPLAY 'ACCOUNTS PROCESSED: ' ACCOUNT-COUNT
            DISPLAY 'TRANSACTIONS PROCESSED: ' TRANSACTION-COUNT
-           
+           DISPLAY 'OVERDRAFT EXCEPTIONS: ' EXCEPTION-COUNT
+
+           PERFORM WRITE-AUDIT-RECORD
+
            CLOSE ACCOUNT-FILE
            CLOSE TRANSACTION-FILE
-           CLOSE REPORT-FILE.
\ No newline at end of file
+           CLOSE REPORT-FILE
+           CLOSE CSV-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE AUDIT-FILE.
+
+      *****************************************************************
+      *  WRITE-AUDIT-RECORD - APPEND ONE VIEWAUDT RECORD SUMMARIZING
+      *  THIS RUN: WHEN IT RAN, HOW MANY ACCOUNTS/TRANSACTIONS IT
+      *  PROCESSED, AND WHAT RECONCILIATION/OVERDRAFT EXCEPTIONS TURNED
+      *  UP.
+      *****************************************************************
+       WRITE-AUDIT-RECORD.
+           ACCEPT AUD-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT AUD-RUN-TIME FROM TIME
+           MOVE ACCOUNT-COUNT TO AUD-ACCOUNT-COUNT
+           MOVE TRANSACTION-COUNT TO AUD-TRANSACTION-COUNT
+           MOVE RECON-MISMATCH-COUNT TO AUD-RECON-MISMATCH-COUNT
+           MOVE EXCEPTION-COUNT TO AUD-EXCEPTION-COUNT
+           WRITE AUDIT-RECORD
+           IF AUDIT-STATUS NOT = '00'
+              DISPLAY 'ERROR WRITING AUDIT FILE: ' AUDIT-STATUS
+           END-IF.
