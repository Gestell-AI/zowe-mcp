@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  ACCTCARD - ACCOUNT MAINTENANCE TRANSACTION CARD LAYOUT
+      *  USED BY:  ACCTMNT
+      *****************************************************************
+       01  ACCT-MAINT-RECORD.
+           05  ACM-ACTION-CODE          PIC X(01).
+               88  ACM-ADD              VALUE 'A'.
+               88  ACM-UPDATE           VALUE 'U'.
+               88  ACM-CLOSE            VALUE 'C'.
+           05  ACM-CUST-KEY             PIC X(10).
+           05  ACM-CUST-NAME            PIC X(35).
+           05  ACM-CUST-ACCT-BALANCE    PIC S9(9)V99.
+           05  ACM-EFFECTIVE-DATE       PIC X(10).
+           05  FILLER                   PIC X(13).
