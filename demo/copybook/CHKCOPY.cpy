@@ -0,0 +1,35 @@
+      *****************************************************************
+      *  CHKCOPY - VIEW CHECKPOINT RECORD LAYOUT
+      *  ONE PROGRESS RECORD (CHK-RECORD-TYPE = 'P') IS APPENDED EVERY
+      *  CHECKPOINT-INTERVAL RECORDS SO A RESTARTED RUN CAN REPOSITION
+      *  PAST THE LAST RECORD COVERED BY THE MOST RECENT CHECKPOINT.
+      *  AN EXCEPTION RECORD ('E') IS ALSO APPENDED THE MOMENT AN
+      *  OVERDRAFT EXCEPTION IS FOUND, AND A TXN-TYPE RECORD ('T') THE
+      *  MOMENT A TXN-TYPE SUMMARY ENTRY IS CREATED OR UPDATED, SO A
+      *  RESTARTED RUN CAN REBUILD EXCEPTION-TABLE/TXN-TYPE-SUMMARY IN
+      *  FULL FROM THE CHECKPOINT TRAIL RATHER THAN LOSING EVERYTHING
+      *  FOUND BEFORE THE LAST PROGRESS CHECKPOINT.
+      *****************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CHK-RECORD-TYPE          PIC X(01).
+               88  CHK-PROGRESS-RECORD           VALUE 'P'.
+               88  CHK-EXCEPTION-RECORD          VALUE 'E'.
+               88  CHK-TXNTYPE-RECORD            VALUE 'T'.
+           05  CHK-PROGRESS-DATA.
+               10  CHK-LAST-CUST-KEY        PIC X(10).
+               10  CHK-LAST-TXN-ID          PIC X(12).
+               10  CHK-ACCOUNT-COUNT        PIC 9(06).
+               10  CHK-TRANSACTION-COUNT    PIC 9(06).
+               10  CHK-RECON-MISMATCH-COUNT PIC 9(06).
+               10  CHK-EXCEPTION-COUNT      PIC 9(06).
+               10  FILLER                   PIC X(33).
+           05  CHK-EXCEPTION-DATA REDEFINES CHK-PROGRESS-DATA.
+               10  CHK-EXCP-ACCT-ID         PIC X(10).
+               10  CHK-EXCP-ACCT-NAME       PIC X(35).
+               10  CHK-EXCP-BALANCE         PIC S9(9)V99 COMP-3.
+               10  FILLER                   PIC X(28).
+           05  CHK-TXNTYPE-DATA REDEFINES CHK-PROGRESS-DATA.
+               10  CHK-TTS-TXN-TYPE         PIC X(08).
+               10  CHK-TTS-COUNT            PIC 9(06).
+               10  CHK-TTS-TOTAL            PIC S9(9)V99 COMP-3.
+               10  FILLER                   PIC X(59).
