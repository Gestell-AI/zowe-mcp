@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  TXNCARD - DAILY ACTIVITY INPUT RECORD LAYOUT
+      *  USED BY:  TXNPOST
+      *****************************************************************
+       01  TXN-ACTIVITY-RECORD.
+           05  TAR-FROM-ACCOUNT         PIC X(10).
+           05  TAR-TXN-TYPE             PIC X(08).
+           05  TAR-TXN-AMOUNT           PIC S9(9)V99.
+           05  TAR-TXN-DATE             PIC X(10).
+           05  TAR-TXN-DESCRIPTION      PIC X(30).
+           05  FILLER                   PIC X(11).
