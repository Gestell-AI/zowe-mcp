@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  TXNCOPY - TRANSACTION-FILE RECORD LAYOUT
+      *  SHARED BY:  VIEW, TXNPOST, INQUIRY
+      *****************************************************************
+       01  TRANSACTION-RECORD.
+           05  TXN-ID                   PIC X(12).
+           05  FROM-ACCOUNT             PIC X(10).
+           05  TXN-TYPE                 PIC X(08).
+           05  TXN-AMOUNT               PIC S9(9)V99 COMP-3.
+           05  TXN-DATE                 PIC X(10).
+           05  TXN-DESCRIPTION          PIC X(30).
+           05  FILLER                   PIC X(124).
