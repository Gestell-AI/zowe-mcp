@@ -0,0 +1,81 @@
+      *****************************************************************
+      *  ACCTMAP - SYMBOLIC MAP FOR MAPSET ACCTMAP, MAP ACCTMAPI.
+      *  GENERATED FROM demo/source/40-inquiry/acctmap.bms BY THE BMS
+      *  ASSEMBLER (CHECKED IN HERE SO ACCTINQ HAS SOMETHING TO
+      *  COMPILE AGAINST WITHOUT RUNNING A BMS ASSEMBLE STEP).
+      *****************************************************************
+       01  ACCTMAPI.
+           05  FILLER                PIC X(12).
+           05  CUSTIDL               PIC S9(4) COMP.
+           05  CUSTIDF               PIC X.
+           05  FILLER REDEFINES CUSTIDF.
+               10  CUSTIDA           PIC X.
+           05  CUSTIDI               PIC X(10).
+           05  CUSTNAMEL             PIC S9(4) COMP.
+           05  CUSTNAMEF             PIC X.
+           05  FILLER REDEFINES CUSTNAMEF.
+               10  CUSTNAMEA         PIC X.
+           05  CUSTNAMEI             PIC X(35).
+           05  BALANCEL              PIC S9(4) COMP.
+           05  BALANCEF              PIC X.
+           05  FILLER REDEFINES BALANCEF.
+               10  BALANCEA          PIC X.
+           05  BALANCEI              PIC X(15).
+           05  LASTUPDL              PIC S9(4) COMP.
+           05  LASTUPDF              PIC X.
+           05  FILLER REDEFINES LASTUPDF.
+               10  LASTUPDA          PIC X.
+           05  LASTUPDI              PIC X(10).
+           05  TXNL1L                PIC S9(4) COMP.
+           05  TXNL1F                PIC X.
+           05  FILLER REDEFINES TXNL1F.
+               10  TXNL1A            PIC X.
+           05  TXNL1I                PIC X(79).
+           05  TXNL2L                PIC S9(4) COMP.
+           05  TXNL2F                PIC X.
+           05  FILLER REDEFINES TXNL2F.
+               10  TXNL2A            PIC X.
+           05  TXNL2I                PIC X(79).
+           05  TXNL3L                PIC S9(4) COMP.
+           05  TXNL3F                PIC X.
+           05  FILLER REDEFINES TXNL3F.
+               10  TXNL3A            PIC X.
+           05  TXNL3I                PIC X(79).
+           05  TXNL4L                PIC S9(4) COMP.
+           05  TXNL4F                PIC X.
+           05  FILLER REDEFINES TXNL4F.
+               10  TXNL4A            PIC X.
+           05  TXNL4I                PIC X(79).
+           05  TXNL5L                PIC S9(4) COMP.
+           05  TXNL5F                PIC X.
+           05  FILLER REDEFINES TXNL5F.
+               10  TXNL5A            PIC X.
+           05  TXNL5I                PIC X(79).
+           05  MSGL                  PIC S9(4) COMP.
+           05  MSGF                  PIC X.
+           05  FILLER REDEFINES MSGF.
+               10  MSGA              PIC X.
+           05  MSGI                  PIC X(79).
+
+       01  ACCTMAPO REDEFINES ACCTMAPI.
+           05  FILLER                PIC X(12).
+           05  FILLER                PIC X(3).
+           05  CUSTIDO               PIC X(10).
+           05  FILLER                PIC X(3).
+           05  CUSTNAMEO             PIC X(35).
+           05  FILLER                PIC X(3).
+           05  BALANCEO              PIC X(15).
+           05  FILLER                PIC X(3).
+           05  LASTUPDO              PIC X(10).
+           05  FILLER                PIC X(3).
+           05  TXNL1O                PIC X(79).
+           05  FILLER                PIC X(3).
+           05  TXNL2O                PIC X(79).
+           05  FILLER                PIC X(3).
+           05  TXNL3O                PIC X(79).
+           05  FILLER                PIC X(3).
+           05  TXNL4O                PIC X(79).
+           05  FILLER                PIC X(3).
+           05  TXNL5O                PIC X(79).
+           05  FILLER                PIC X(3).
+           05  MSGO                  PIC X(79).
