@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  PARMCOPY - VIEW RUN-PARAMETER CARD LAYOUT
+      *****************************************************************
+       01  PARM-RECORD.
+           05  PARM-CSV-FLAG            PIC X(01).
+               88  PARM-CSV-REQUESTED   VALUE 'Y'.
+           05  PARM-START-DATE          PIC X(10).
+           05  PARM-END-DATE            PIC X(10).
+           05  PARM-RESTART-FLAG        PIC X(01).
+               88  PARM-RESTART-REQUESTED VALUE 'Y'.
+           05  PARM-OVERDRAFT-THRESHOLD PIC S9(7)V99.
+           05  FILLER                   PIC X(49).
