@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  CUSTCOPY - ACCOUNT-FILE RECORD LAYOUT
+      *  SHARED BY:  VIEW, ACCTMNT, TXNPOST, INQUIRY
+      *****************************************************************
+       01  CUSTOMER-RECORD.
+           05  CUST-KEY                PIC X(10).
+           05  CUST-NAME                PIC X(35).
+           05  CUST-ACCT-BALANCE        PIC S9(9)V99 COMP-3.
+           05  CUST-LAST-UPDATE         PIC X(10).
+           05  CUST-STATUS              PIC X(01).
+               88  CUST-ACTIVE          VALUE 'A'.
+               88  CUST-CLOSED          VALUE 'C'.
+           05  FILLER                   PIC X(138).
