@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  AUDTCOPY - VIEW AUDIT TRAIL RECORD LAYOUT
+      *  ONE RECORD IS APPENDED TO VIEWAUDT AT THE END OF EVERY RUN.
+      *****************************************************************
+       01  AUDIT-RECORD.
+           05  AUD-RUN-DATE             PIC X(08).
+           05  AUD-RUN-TIME             PIC X(06).
+           05  AUD-ACCOUNT-COUNT        PIC 9(06).
+           05  AUD-TRANSACTION-COUNT    PIC 9(06).
+           05  AUD-RECON-MISMATCH-COUNT PIC 9(06).
+           05  AUD-EXCEPTION-COUNT      PIC 9(06).
+           05  FILLER                   PIC X(42).
